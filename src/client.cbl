@@ -6,11 +6,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT Clients-File ASSIGN TO "assets/clients.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Client-ID
                FILE STATUS IS WS-FS.
-           SELECT Temp-File   ASSIGN TO "temp.dat"
+           SELECT Control-File ASSIGN TO "assets/clients.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS3.
+           SELECT Transactions-File ASSIGN TO "assets/transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS2.
+           SELECT Report-File ASSIGN TO "assets/daily_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS4.
+           SELECT Export-File ASSIGN TO "assets/clients_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS5.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,23 +32,50 @@
            05 Client-LastName   PIC X(20).
            05 Client-Amount     PIC 9(17).
 
-       FD Temp-File.
-       01 Temp-Rec.
-           05 TClient-ID         PIC 9(5).
-           05 TClient-FirstName  PIC X(15).
-           05 TClient-LastName   PIC X(20).
-           05 TClient-Amount     PIC 9(17).
+       FD Control-File.
+       01 Control-Rec.
+           05 Control-Last-ID   PIC 9(5).
+
+       FD Transactions-File.
+       01 Transaction-Rec.
+           05 TR-Client-ID      PIC 9(5).
+           05 TR-Type           PIC X(1).
+           05 TR-Amount         PIC 9(17).
+           05 TR-Date           PIC 9(8).
+           05 TR-Balance        PIC 9(17).
+
+       FD Report-File.
+       01 Report-Rec             PIC X(80).
+
+       FD Export-File.
+       01 Export-Rec             PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 WS-FS             PIC XX.
        77 WS-FS2            PIC XX.
+       77 WS-FS3            PIC XX.
+       77 WS-FS4            PIC XX.
+       77 WS-FS5            PIC XX.
        77 CLI-INPUT-TEXT    PIC X(2).
        77 CLI-INPUT         PIC 9(2) VALUE 0.
        77 EOF-FLAG          PIC X    VALUE "N".
+       77 WS-Found          PIC X    VALUE "N".
        77 Clients-Count     PIC 9(9) VALUE 0.
        77 WS-Choice         PIC 9.
        77 WS-Amount         PIC 9(17).
        77 WS-Target-ID      PIC 9(5).
+       77 WS-New-Amount     PIC 9(17).
+       77 WS-Last-ID        PIC 9(5) VALUE 0.
+       77 WS-Limit-ID       PIC 9(5) VALUE 0.
+       77 WS-Start-ID       PIC 9(5) VALUE 0.
+       77 WS-Total-Amount   PIC 9(18) VALUE 0.
+       77 WS-High-Amount    PIC 9(17) VALUE 0.
+       77 WS-Low-Amount     PIC 9(17) VALUE 0.
+       77 WS-Rpt-Count      PIC 9(9) VALUE 0.
+       77 WS-Lookup-Mode    PIC 9.
+       77 WS-Search-First   PIC X(15).
+       77 WS-Search-Last    PIC X(20).
+       77 WS-Open-OK        PIC X    VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -47,14 +85,54 @@
 
        Count-Clients.
            MOVE "N" TO EOF-FLAG
+           MOVE "N" TO WS-Open-OK
            OPEN INPUT Clients-File
+           IF WS-FS = "35"
+               DISPLAY "Clients file not found yet, starting at zero."
+               MOVE "Y" TO EOF-FLAG
+           ELSE
+               IF WS-FS NOT = "00"
+                   PERFORM Show-Client-File-Error
+                   MOVE "Y" TO EOF-FLAG
+               ELSE
+                   MOVE "Y" TO WS-Open-OK
+               END-IF
+           END-IF
            PERFORM UNTIL EOF-FLAG = "Y"
-               READ Clients-File
+               READ Clients-File NEXT RECORD
                    AT END MOVE "Y" TO EOF-FLAG
-                   NOT AT END ADD 1 TO Clients-Count
+                   NOT AT END
+                       IF WS-FS = "00"
+                           ADD 1 TO Clients-Count
+                       ELSE
+                           PERFORM Show-Client-File-Error
+                           MOVE "Y" TO EOF-FLAG
+                       END-IF
                END-READ
            END-PERFORM
-           CLOSE Clients-File.
+           IF WS-Open-OK = "Y"
+               CLOSE Clients-File
+           END-IF.
+
+       Show-Client-File-Error.
+           EVALUATE WS-FS
+               WHEN "22" DISPLAY "Client ID " Client-ID
+                                 " already exists."
+               WHEN "23" DISPLAY "Client ID " WS-Target-ID
+                                 " was not found."
+               WHEN "35" DISPLAY "Clients file assets/clients.dat"
+                                 " was not found."
+               WHEN "41" DISPLAY "Clients file is already open."
+               WHEN "42" DISPLAY "Clients file is not open."
+               WHEN "47" DISPLAY "Clients file could not be read "
+                                 "(locked or unavailable)."
+               WHEN "48" DISPLAY "Clients file could not be written "
+                                 "(locked or unavailable)."
+               WHEN "49" DISPLAY "Clients file could not be updated "
+                                 "(locked or unavailable)."
+               WHEN OTHER DISPLAY "Clients file error, status code "
+                                  WS-FS
+           END-EVALUATE.
 
        Main-Menu.
            DISPLAY "=== Menu ==="
@@ -62,6 +140,8 @@
            DISPLAY "2: Consult Client"
            DISPLAY "3: Deposit/Withdraw"
            DISPLAY "4: Display All"
+           DISPLAY "5: Close Account"
+           DISPLAY "6: Export Clients (CSV)"
            DISPLAY "0: Exit"
            DISPLAY "> " WITH NO ADVANCING
            ACCEPT CLI-INPUT-TEXT
@@ -71,64 +151,203 @@
                WHEN 2 PERFORM Consult-Client
                WHEN 3 PERFORM Transact-Client
                WHEN 4 PERFORM Display-Clients
+               WHEN 5 PERFORM Close-Account
+               WHEN 6 PERFORM Export-Clients
                WHEN 0 DISPLAY "Exiting."
                WHEN OTHER DISPLAY "Invalid option."
            END-EVALUATE.
 
        Add-Clients.
-           OPEN EXTEND Clients-File
+           PERFORM Read-Control-File
+           OPEN I-O Clients-File
            IF WS-FS = "35"
                OPEN OUTPUT Clients-File
            END-IF
-           PERFORM VARYING WS-Target-ID FROM 1 BY 1
-           UNTIL WS-Target-ID > CLI-INPUT
-               MOVE WS-Target-ID TO Client-ID
-               DISPLAY "Enter info for client #" WS-Target-ID
-               DISPLAY " First name: " WITH NO ADVANCING
-               ACCEPT Client-FirstName
-               DISPLAY " Last name: " WITH NO ADVANCING
-               ACCEPT Client-LastName
-               DISPLAY " Amount: " WITH NO ADVANCING
-               ACCEPT Client-Amount
-               WRITE Client-Rec
-               ADD 1 TO Clients-Count
-           END-PERFORM
-           CLOSE Clients-File.
+           IF WS-FS NOT = "00"
+               PERFORM Show-Client-File-Error
+           ELSE
+               MOVE "N" TO EOF-FLAG
+               COMPUTE WS-Start-ID = WS-Last-ID + 1
+               COMPUTE WS-Limit-ID = WS-Last-ID + CLI-INPUT
+               PERFORM VARYING WS-Target-ID FROM WS-Start-ID BY 1
+               UNTIL WS-Target-ID > WS-Limit-ID OR EOF-FLAG = "Y"
+                   MOVE WS-Target-ID TO Client-ID
+                   DISPLAY "Enter info for client #" WS-Target-ID
+                   DISPLAY " First name: " WITH NO ADVANCING
+                   ACCEPT Client-FirstName
+                   DISPLAY " Last name: " WITH NO ADVANCING
+                   ACCEPT Client-LastName
+                   DISPLAY " Amount: " WITH NO ADVANCING
+                   ACCEPT Client-Amount
+                   WRITE Client-Rec
+                       INVALID KEY
+                           DISPLAY "Client ID " Client-ID
+                                   " already exists, skipped."
+                   END-WRITE
+                   EVALUATE WS-FS
+                       WHEN "00"
+                           ADD 1 TO Clients-Count
+                           MOVE WS-Target-ID TO WS-Last-ID
+                           PERFORM Write-Control-File
+                       WHEN "22"
+                           MOVE WS-Target-ID TO WS-Last-ID
+                           PERFORM Write-Control-File
+                       WHEN OTHER
+                           PERFORM Show-Client-File-Error
+                           DISPLAY "Stopped at client #" WS-Target-ID
+                                   ", resume from there next run."
+                           MOVE "Y" TO EOF-FLAG
+                   END-EVALUATE
+               END-PERFORM
+               CLOSE Clients-File
+           END-IF.
+
+       Read-Control-File.
+           MOVE 0 TO WS-Last-ID
+           OPEN INPUT Control-File
+           IF WS-FS3 = "35"
+               MOVE 0 TO WS-Last-ID
+           ELSE
+               IF WS-FS3 NOT = "00"
+                   DISPLAY "Control file could not be read, status="
+                           WS-FS3 ", assuming no prior clients."
+               ELSE
+                   READ Control-File
+                       AT END MOVE 0 TO WS-Last-ID
+                       NOT AT END MOVE Control-Last-ID TO WS-Last-ID
+                   END-READ
+                   CLOSE Control-File
+               END-IF
+           END-IF.
+
+       Write-Control-File.
+           MOVE WS-Last-ID TO Control-Last-ID
+           OPEN OUTPUT Control-File
+           IF WS-FS3 NOT = "00"
+               DISPLAY "Control file could not be updated, status="
+                       WS-FS3 ", next ID may repeat."
+           ELSE
+               WRITE Control-Rec
+               CLOSE Control-File
+           END-IF.
 
        Consult-Client.
+           DISPLAY "1: By Client ID  2: By Name" WITH NO ADVANCING
+           ACCEPT WS-Lookup-Mode
+           IF WS-Lookup-Mode = 2
+               PERFORM Consult-By-Name
+           ELSE
+               DISPLAY "Enter client ID to search: " WITH NO ADVANCING
+               ACCEPT WS-Target-ID
+               OPEN INPUT Clients-File
+               IF WS-FS = "00"
+                   PERFORM Find-Client
+                   IF WS-Found = "Y"
+                       DISPLAY "Found: ID=" Client-ID ", Name="
+                               Client-FirstName " " Client-LastName
+                               ", Amount=" Client-Amount
+                   ELSE
+                       DISPLAY "Client not found."
+                   END-IF
+                   CLOSE Clients-File
+               ELSE
+                   PERFORM Show-Client-File-Error
+               END-IF
+           END-IF.
+
+       Consult-By-Name.
+           DISPLAY "Enter last name: " WITH NO ADVANCING
+           ACCEPT WS-Search-Last
+           DISPLAY "Enter first name (blank for any): "
+               WITH NO ADVANCING
+           ACCEPT WS-Search-First
            MOVE "N" TO EOF-FLAG
-           DISPLAY "Enter client ID to search: " WITH NO ADVANCING
-           ACCEPT WS-Target-ID
+           MOVE "N" TO WS-Found
+           MOVE "N" TO WS-Open-OK
            OPEN INPUT Clients-File
+           IF WS-FS NOT = "00"
+               PERFORM Show-Client-File-Error
+               MOVE "Y" TO EOF-FLAG
+           ELSE
+               MOVE "Y" TO WS-Open-OK
+           END-IF
            PERFORM UNTIL EOF-FLAG = "Y"
-               READ Clients-File
+               READ Clients-File NEXT RECORD
                    AT END MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       IF Client-ID = WS-Target-ID
-                           DISPLAY "Found: ID=" Client-ID ", Name="
+                       IF WS-FS NOT = "00"
+                           PERFORM Show-Client-File-Error
+                           MOVE "Y" TO EOF-FLAG
+                       ELSE
+                           IF Client-LastName = WS-Search-Last
+                               AND (WS-Search-First = SPACES OR
+                                    Client-FirstName = WS-Search-First)
+                               DISPLAY "Found: ID=" Client-ID ", Name="
                                    Client-FirstName " " Client-LastName
                                    ", Amount=" Client-Amount
-                           MOVE "Y" TO EOF-FLAG
+                               MOVE "Y" TO WS-Found
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
-           CLOSE Clients-File.
+           IF WS-Open-OK = "Y"
+               CLOSE Clients-File
+           END-IF
+           IF WS-Found = "N" AND (WS-FS = "10" OR WS-FS = "00")
+               DISPLAY "No matching clients found."
+           END-IF.
+
+       Find-Client.
+           MOVE WS-Target-ID TO Client-ID
+           READ Clients-File
+               INVALID KEY MOVE "N" TO WS-Found
+               NOT INVALID KEY MOVE "Y" TO WS-Found
+           END-READ.
 
        Transact-Client.
-           PERFORM Consult-Client
-           IF EOF-FLAG = "N"
+           DISPLAY "Enter client ID to search: " WITH NO ADVANCING
+           ACCEPT WS-Target-ID
+           OPEN I-O Clients-File
+           IF WS-FS NOT = "00"
+               PERFORM Show-Client-File-Error
+           ELSE
+               PERFORM Transact-Client-Body
+               CLOSE Clients-File
+           END-IF.
+
+       Transact-Client-Body.
+           PERFORM Find-Client
+           IF WS-Found = "Y"
+               DISPLAY "Found: ID=" Client-ID ", Name="
+                       Client-FirstName " " Client-LastName
+                       ", Amount=" Client-Amount
                DISPLAY "1: Deposit  2: Withdraw  3: Cancel"
                WITH NO ADVANCING
                ACCEPT WS-Choice
                IF WS-Choice = 1 OR WS-Choice = 2
                    DISPLAY "Amount: " WITH NO ADVANCING
                    ACCEPT WS-Amount
-                   IF WS-Choice = 1
-                       ADD WS-Amount TO Client-Amount
+                   IF WS-Choice = 2 AND WS-Amount > Client-Amount
+                       DISPLAY "Withdrawal refused, balance is "
+                               Client-Amount
                    ELSE
-                       SUBTRACT WS-Amount FROM Client-Amount
+                       IF WS-Choice = 1
+                           COMPUTE WS-New-Amount =
+                                   Client-Amount + WS-Amount
+                       ELSE
+                           COMPUTE WS-New-Amount =
+                                   Client-Amount - WS-Amount
+                       END-IF
+                       MOVE WS-New-Amount TO Client-Amount
+                       REWRITE Client-Rec
+                           INVALID KEY
+                               DISPLAY "Update failed for Client-ID "
+                                       WS-Target-ID
+                           NOT INVALID KEY
+                               PERFORM Append-Transaction
+                       END-REWRITE
+                       DISPLAY "Update complete."
                    END-IF
-                   PERFORM Update-File
                ELSE
                    DISPLAY "Operation cancelled."
                END-IF
@@ -136,28 +355,155 @@
                DISPLAY "Client not found or operation cancelled."
            END-IF.
 
-       Update-File.
+       Close-Account.
+           DISPLAY "Enter client ID to close: " WITH NO ADVANCING
+           ACCEPT WS-Target-ID
+           OPEN I-O Clients-File
+           IF WS-FS NOT = "00"
+               PERFORM Show-Client-File-Error
+           ELSE
+               PERFORM Find-Client
+               IF WS-Found = "Y"
+                   DELETE Clients-File
+                       INVALID KEY
+                           DISPLAY "Close failed for Client-ID "
+                                   WS-Target-ID
+                       NOT INVALID KEY
+                           SUBTRACT 1 FROM Clients-Count
+                           DISPLAY "Client " WS-Target-ID " closed."
+                   END-DELETE
+               ELSE
+                   DISPLAY "Client not found."
+               END-IF
+               CLOSE Clients-File
+           END-IF.
+
+       Export-Clients.
            MOVE "N" TO EOF-FLAG
            OPEN INPUT Clients-File
-           OPEN OUTPUT Temp-File
-           PERFORM UNTIL EOF-FLAG = "Y"
-               READ Clients-File
-                   AT END MOVE "Y" TO EOF-FLAG
-                   NOT AT END WRITE Temp-Rec FROM Client-Rec
-               END-READ
-           END-PERFORM
-           CLOSE Clients-File
-           CLOSE Temp-File
-           DISPLAY "Update complete. Replace temp.dat by clients.dat".
+           IF WS-FS NOT = "00"
+               PERFORM Show-Client-File-Error
+           ELSE
+               OPEN OUTPUT Export-File
+               IF WS-FS5 NOT = "00"
+                   DISPLAY "Export file could not be created."
+               ELSE
+                   PERFORM UNTIL EOF-FLAG = "Y"
+                       READ Clients-File NEXT RECORD
+                           AT END MOVE "Y" TO EOF-FLAG
+                           NOT AT END
+                               IF WS-FS NOT = "00"
+                                   PERFORM Show-Client-File-Error
+                                   MOVE "Y" TO EOF-FLAG
+                               ELSE
+                                   STRING Client-ID DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(Client-FirstName)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       FUNCTION TRIM(Client-LastName)
+                                           DELIMITED BY SIZE
+                                       "," DELIMITED BY SIZE
+                                       Client-Amount DELIMITED BY SIZE
+                                       INTO Export-Rec
+                                   END-STRING
+                                   WRITE Export-Rec
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE Export-File
+                   DISPLAY "Export written to assets/clients_export.csv"
+               END-IF
+               CLOSE Clients-File
+           END-IF.
+
+       Append-Transaction.
+           MOVE WS-Target-ID TO TR-Client-ID
+           IF WS-Choice = 1
+               MOVE "D" TO TR-Type
+           ELSE
+               MOVE "W" TO TR-Type
+           END-IF
+           MOVE WS-Amount TO TR-Amount
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TR-Date
+           MOVE Client-Amount TO TR-Balance
+           OPEN EXTEND Transactions-File
+           IF WS-FS2 = "35"
+               OPEN OUTPUT Transactions-File
+           END-IF
+           IF WS-FS2 NOT = "00"
+               DISPLAY "Transaction could not be logged, status="
+                       WS-FS2
+           ELSE
+               WRITE Transaction-Rec
+               CLOSE Transactions-File
+           END-IF.
 
        Display-Clients.
            MOVE "N" TO EOF-FLAG
+           MOVE 0 TO WS-Total-Amount
+           MOVE 0 TO WS-High-Amount
+           MOVE 0 TO WS-Low-Amount
+           MOVE 0 TO WS-Rpt-Count
            OPEN INPUT Clients-File
-           PERFORM UNTIL EOF-FLAG = "Y"
-               READ Clients-File
-                   AT END MOVE "Y" TO EOF-FLAG
-                   NOT AT END DISPLAY Client-ID ", " Client-FirstName
-                   ", " Client-LastName ", " Client-Amount
-               END-READ
-           END-PERFORM
-           CLOSE Clients-File.
\ No newline at end of file
+           IF WS-FS NOT = "00"
+               PERFORM Show-Client-File-Error
+           ELSE
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ Clients-File NEXT RECORD
+                       AT END MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF WS-FS NOT = "00"
+                               PERFORM Show-Client-File-Error
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                               DISPLAY Client-ID ", " Client-FirstName
+                               ", " Client-LastName ", " Client-Amount
+                               PERFORM Accumulate-Totals
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Clients-File
+               PERFORM Write-Daily-Report
+           END-IF.
+
+       Accumulate-Totals.
+           ADD 1 TO WS-Rpt-Count
+           ADD Client-Amount TO WS-Total-Amount
+           IF WS-Rpt-Count = 1
+               MOVE Client-Amount TO WS-High-Amount
+               MOVE Client-Amount TO WS-Low-Amount
+           ELSE
+               IF Client-Amount > WS-High-Amount
+                   MOVE Client-Amount TO WS-High-Amount
+               END-IF
+               IF Client-Amount < WS-Low-Amount
+                   MOVE Client-Amount TO WS-Low-Amount
+               END-IF
+           END-IF.
+
+       Write-Daily-Report.
+           OPEN OUTPUT Report-File
+           IF WS-FS4 NOT = "00"
+               DISPLAY "Daily report could not be written, status="
+                       WS-FS4
+           ELSE
+               STRING "Client count:    " WS-Rpt-Count
+                   DELIMITED BY SIZE INTO Report-Rec
+               END-STRING
+               WRITE Report-Rec
+               STRING "Total balance:   " WS-Total-Amount
+                   DELIMITED BY SIZE INTO Report-Rec
+               END-STRING
+               WRITE Report-Rec
+               STRING "Highest balance: " WS-High-Amount
+                   DELIMITED BY SIZE INTO Report-Rec
+               END-STRING
+               WRITE Report-Rec
+               STRING "Lowest balance:  " WS-Low-Amount
+                   DELIMITED BY SIZE INTO Report-Rec
+               END-STRING
+               WRITE Report-Rec
+               CLOSE Report-File
+               DISPLAY "Daily report written to assets/daily_report.txt"
+           END-IF.
